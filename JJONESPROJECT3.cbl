@@ -3,10 +3,41 @@
        AUTHOR. JONES.
       ********************************************************************
       *                     PROJECT 3 CS 370-001
-      *	This program will produce a set of order reports for Dr.Cheeb's 
-      * new herbal medicine product for the last 3 months. It will sort the
+      *	This program will produce a set of order reports for Dr.Cheeb's
+      * new herbal medicine product, now sold year-round. It will sort the
       * incoming input file "PR3FA17.TXT" by Warehouse State, City, and
       * Customer ID.
+      *
+      * MODIFICATIONS:
+      *   08/09/26  JJ  MONTH-BOUGHT now recognizes all 12 months (1-12)
+      *                 instead of just AUG/SEP/OCT; a product line is no
+      *                 longer dropped off the report just because it was
+      *                 bought outside that window.
+      *   08/09/26  JJ  PRODUCT DATA array raised from 6 to 12 entries so a
+      *                 customer's full order fits on one input record.
+      *   08/09/26  JJ  Added ORDER-EXTRACT.csv, a comma-delimited flat
+      *                 extract of the report's detail lines with no
+      *                 $ or , editing, for downstream spreadsheet use.
+      *   08/09/26  JJ  Added optional RUNCTL.txt control record so a
+      *                 single STATE/CITY can be reprinted, and so a
+      *                 rerun can reread S-PR3FA17.txt directly and skip
+      *                 the sort when the prior full run already built it.
+      *   08/09/26  JJ  Added CHKPT.txt checkpoint record, rewritten after
+      *                 every SORTED-ORDER-FILE record read (not just at a
+      *                 STATE/CITY/CUST-ID break), carrying the count of
+      *                 records safely processed and the in-progress
+      *                 customer's running subtotal. A restart skips only
+      *                 the records already counted as done, resumes the
+      *                 in-progress customer's subtotal instead of
+      *                 restarting it at zero, and automatically rereads
+      *                 S-PR3FA17.txt like a RUNCTL.txt skip-sort rerun.
+      *                 The checkpoint is cleared on a clean finish.
+      *   08/09/26  JJ  325-STATE-VALIDATE and 350-CITY-VALIDATE now look
+      *                 up STATE-NAME-TABLE/CITY-NAME-TABLE instead of a
+      *                 hardcoded IF/EVALUATE chain, and both tables were
+      *                 expanded to cover the warehouses we actually ship
+      *                 to now instead of just AL/GA and six Alabama and
+      *                 Georgia cities.
       ********************************************************************
       * INPUTS: UNSORT-ORDER-FILE
       * 	WAREHOUSE-STATE 	ALPHABETIC   1-2 (AL, GA)
@@ -14,7 +45,7 @@
       *		CUSTOMER-ID         ALPHANUMERIC 7-8 
       *     CUSTOMER-NAME       ALPHANUMERIC 9-28 
       *     CUSTOMER-RATING     NUMERIC      29
-      *		PRODUCT DATA                     31-126 (MAXIMUM OF 6 ARRAY)
+      *		PRODUCT DATA                     31-222 (MAXIMUM OF 12 ARRAY)
       *     	PROD-ID		    X(5)
       *         PROD-CODE       X PROD-TYPE:(E-EDIBLES , O-OILS, C-CAPSULES) 
       *         NUM-OF-BOXES    9(3)
@@ -60,11 +91,34 @@
              SELECT ORDER-REPORT-RECORD
                 ASSIGN TO PRINTER 'ORDER-REPORT.txt'
                 ORGANIZATION IS LINE SEQUENTIAL.
-				
+
+             SELECT EXCEPTION-FILE
+                ASSIGN TO 'EXCEPTIONS.txt'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT CUSTOMER-MASTER-FILE
+                ASSIGN TO 'CUSTMAST.txt'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS CM-CUST-ID
+                FILE STATUS IS CUSTMAST-STATUS.
+
+             SELECT CSV-EXTRACT-FILE
+                ASSIGN TO 'ORDER-EXTRACT.csv'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT OPTIONAL RUN-CONTROL-FILE
+                ASSIGN TO 'RUNCTL.txt'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT OPTIONAL CHECKPOINT-FILE
+                ASSIGN TO 'CHKPT.txt'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
             FD UNSORT-ORDER-FILE
-                RECORD CONTAINS 126 CHARACTERS.
+                RECORD CONTAINS 222 CHARACTERS.
 				
             01 UNSORT-ORDER-RECORD.
                 05 UOR-STATE	    PIC A(2).
@@ -75,7 +129,7 @@
 				05 UOR-CUST-NAME    PIC X(20).
 				05 UOR-CUST-RATING  PIC X.
 				05 FILLER           PIC X.
-				05 UOR-ORDER-ARRAY  OCCURS 6 TIMES.
+				05 UOR-ORDER-ARRAY  OCCURS 12 TIMES.
 					10 UOR-PROD-ID      PIC X(5).
 					10 UOR-PROD-CODE    PIC X.
 					10 UOR-NUM-BOXES    PIC 9(3).
@@ -83,7 +137,7 @@
 					10 UOR-MONTH-BOUGHT PIC 99.
 				
 			SD SORT-FILE
-				RECORD CONTAINS 126 CHARACTERS.
+				RECORD CONTAINS 222 CHARACTERS.
 				
 			01 SORT-RECORD.
 				05 SR-STATE        PIC A(2).
@@ -94,7 +148,7 @@
 				05 SR-CUST-NAME    PIC X(20).
 				05 SR-CUST-RATING  PIC X.
 				05 FILLER          PIC X.
-				05 SR-ORDER-ARRAY  OCCURS 6 TIMES.
+				05 SR-ORDER-ARRAY  OCCURS 12 TIMES.
 					10 SR-PROD-ID      PIC X(5).
 					10 SR-PROD-CODE    PIC X.
 					10 SR-NUM-BOXES    PIC 9(3).
@@ -102,7 +156,7 @@
 					10 SR-MONTH-BOUGHT PIC 99.
 					
 			FD SORTED-ORDER-FILE
-				RECORD CONTAINS 126 CHARACTERS.
+				RECORD CONTAINS 222 CHARACTERS.
 				
 			01 SORTED-ORDER-RECORD.
 				05 SOR-STATE        PIC A(2).
@@ -113,42 +167,187 @@
 				05 SOR-CUST-NAME    PIC X(20).
 				05 SOR-CUST-RATING  PIC X.
 				05 FILLER           PIC X.
-				05 SOR-ORDER-ARRAY  OCCURS 6 TIMES.
+				05 SOR-ORDER-ARRAY  OCCURS 12 TIMES.
 					10 SOR-PROD-ID      PIC X(5).
 					10 SOR-PROD-CODE    PIC X.
 					10 SOR-NUM-BOXES    PIC 9(3).
 					10 SOR-PRICE-PER    PIC 999V99.
+					10 SOR-PRICE-PER-X REDEFINES SOR-PRICE-PER
+					                    PIC X(5).
 					10 SOR-MONTH-BOUGHT PIC 99.
 				
             FD ORDER-REPORT-RECORD
                 RECORD CONTAINS 126 CHARACTERS.
-				
+
             01 REPORT-RECORD        PIC X(126).
-			
+
+            FD EXCEPTION-FILE
+                RECORD CONTAINS 40 CHARACTERS.
+
+            01 EXCEPTION-RECORD.
+                05 EXC-CUST-ID         PIC X(2).
+                05 FILLER              PIC X.
+                05 EXC-FIELD-NAME      PIC X(12).
+                05 FILLER              PIC X.
+                05 EXC-BAD-VALUE       PIC X(20).
+                05 FILLER              PIC X(4).
+
+            FD CUSTOMER-MASTER-FILE
+                RECORD CONTAINS 96 CHARACTERS.
+
+            01 CUSTOMER-MASTER-RECORD.
+                05 CM-CUST-ID          PIC X(2).
+                05 CM-CUST-NAME        PIC X(20).
+                05 CM-ADDRESS          PIC X(25).
+                05 CM-CITY             PIC X(15).
+                05 CM-STATE            PIC X(2).
+                05 CM-ZIP              PIC X(5).
+                05 CM-SALES-REP        PIC X(15).
+                05 CM-CREDIT-HOLD      PIC X.
+                    88 CM-ON-CREDIT-HOLD    VALUE 'Y'.
+                    88 CM-NOT-ON-CREDIT-HOLD VALUE 'N'.
+                05 CM-RATING-CODE      PIC X.
+                05 CM-RATING-NAME      PIC X(10).
+
+            FD CSV-EXTRACT-FILE
+                RECORD CONTAINS 95 CHARACTERS.
+
+            01 CSV-EXTRACT-RECORD       PIC X(95).
+
+            FD RUN-CONTROL-FILE
+                RECORD CONTAINS 7 CHARACTERS.
+
+            01 RUN-CONTROL-RECORD.
+                05 RCR-STATE           PIC X(2).
+                05 FILLER              PIC X.
+                05 RCR-CITY            PIC X(2).
+                05 FILLER              PIC X.
+                05 RCR-SKIP-SORT       PIC X.
+
+            FD CHECKPOINT-FILE
+                RECORD CONTAINS 188 CHARACTERS.
+
+            01 CHECKPOINT-RECORD.
+                05 CKR-STATE            PIC X(2).
+                05 FILLER               PIC X.
+                05 CKR-CITY             PIC X(2).
+                05 FILLER               PIC X.
+                05 CKR-CUST-ID          PIC X(2).
+                05 FILLER               PIC X.
+                05 CKR-RECS-DONE        PIC 9(9).
+                05 FILLER               PIC X.
+                05 CKR-MONTOTAL         PIC 9(8)V99.
+                05 FILLER               PIC X.
+                05 CKR-GT-TOTAL         PIC 9(14)V99.
+                05 FILLER               PIC X.
+                05 CKR-STATE-VAL        PIC 9(11)V99.
+                05 FILLER               PIC X.
+                05 CKR-CITY-VAL         PIC 9(8)V99.
+                05 FILLER               PIC X.
+                05 CKR-RECON-IN-COUNT   PIC 9(6).
+                05 FILLER               PIC X.
+                05 CKR-RECON-IN-BOXES   PIC 9(9).
+                05 FILLER               PIC X.
+                05 CKR-RECON-OUT-COUNT  PIC 9(6).
+                05 FILLER               PIC X.
+                05 CKR-RECON-OUT-BOXES  PIC 9(9).
+                05 FILLER               PIC X.
+                05 CKR-RPT-BOXES        PIC 9(9).
+                05 FILLER               PIC X.
+                05 CKR-PRODROLLUP OCCURS 3 TIMES.
+                    10 CKR-PRT-BOXES    PIC 9(9).
+                    10 FILLER           PIC X.
+                    10 CKR-PRT-VALUE    PIC 9(11)V99.
+                    10 FILLER           PIC X.
+
        WORKING-STORAGE SECTION.
             01 FLAGS-N-SWITCHES.
                 05 EOF-FLAG         PIC X		VALUE 'N'.
                 05 FIRST-RECORD     PIC X		VALUE 'Y'.
                 05 GROUP-FLAG       PIC X       VALUE 'N'.
-				
+                05 SORT-IN-EOF      PIC X       VALUE 'N'.
+                05 SORT-OUT-EOF     PIC X       VALUE 'N'.
+
+            01 RUN-CONTROL-FIELDS.
+                05 RC-FILTER-STATE  PIC X(2)    VALUE SPACES.
+                05 RC-FILTER-CITY   PIC X(2)    VALUE SPACES.
+                05 RC-SKIP-SORT     PIC X       VALUE 'N'.
+                    88 RC-SORT-SKIPPED VALUE 'Y'.
+
+            01 CHECKPOINT-FIELDS.
+                05 CKF-RECS-DONE     PIC 9(9)   VALUE ZEROES.
+                05 CKF-RESTART-SW    PIC X      VALUE 'N'.
+                    88 CKF-RESTARTING VALUE 'Y'.
+                05 CKF-PAST-SW       PIC X      VALUE 'Y'.
+                    88 CKF-PAST-CHECKPOINT   VALUE 'Y'.
+                    88 CKF-BEFORE-CHECKPOINT VALUE 'N'.
+
+            01 REC-READ-COUNT       PIC 9(9)    VALUE ZEROES.
+
             01 SUB                  PIC 99      VALUE 0.
 
-            01 CUST-RATING-NUMBER.
-                05                  PIC X(11)   
-                      VALUE '1Aggressive'.
-                05                  PIC X(11)       
-                      VALUE '2Active'.
-                05                  PIC X(11)       
-                      VALUE '3Moderate'.
-                05                  PIC X(11)      
-                      VALUE '4Inactive'.
-
-				
-            01 CUST-RATING-TABLE REDEFINES CUST-RATING-NUMBER.
-                05 RATING-ITEM OCCURS 4 TIMES INDEXED BY RATING-INDEX.
-                    10 CRT-NUMBER   PIC X.
-					10 CRT-NAME     PIC X(10).
-					
+            01 MAX-PRODUCTS         PIC 99      VALUE 12.
+
+            01 CUSTMAST-STATUS      PIC XX      VALUE '00'.
+
+            01 RECON-FIELDS.
+                05 RECON-IN-COUNT    PIC 9(6)    VALUE ZEROES.
+                05 RECON-IN-BOXES    PIC 9(9)    VALUE ZEROES.
+                05 RECON-OUT-COUNT   PIC 9(6)    VALUE ZEROES.
+                05 RECON-OUT-BOXES   PIC 9(9)    VALUE ZEROES.
+                05 RECON-RPT-BOXES   PIC 9(9)    VALUE ZEROES.
+
+            01 PROD-NAME-NUMBER.
+                05                   PIC X(9)    VALUE 'EEDIBLES '.
+                05                   PIC X(9)    VALUE 'OOILS    '.
+                05                   PIC X(9)    VALUE 'CCAPSULES'.
+
+            01 PROD-NAME-TABLE REDEFINES PROD-NAME-NUMBER.
+                05 PROD-NAME-ITEM OCCURS 3 TIMES INDEXED BY PNT-INDEX.
+                    10 PNT-CODE      PIC X.
+                    10 PNT-NAME      PIC X(8).
+
+            01 STATE-NAME-NUMBER.
+                05               PIC X(9)    VALUE 'ALALABAMA'.
+                05               PIC X(9)    VALUE 'GAGEORGIA'.
+                05               PIC X(9)    VALUE 'FLFLORIDA'.
+                05               PIC X(9)    VALUE 'TXTEXAS  '.
+                05               PIC X(9)    VALUE 'OHOHIO   '.
+                05               PIC X(9)    VALUE 'NVNEVADA '.
+                05               PIC X(9)    VALUE 'UTUTAH   '.
+                05               PIC X(9)    VALUE 'KSKANSAS '.
+
+            01 STATE-NAME-TABLE REDEFINES STATE-NAME-NUMBER.
+                05 STATE-NAME-ITEM OCCURS 8 TIMES INDEXED BY SNT-INDEX.
+                    10 SNT-CODE      PIC X(2).
+                    10 SNT-NAME      PIC X(7).
+
+            01 CITY-NAME-NUMBER.
+                05               PIC X(12)   VALUE 'BMBIRMINGHAM'.
+                05               PIC X(12)   VALUE 'HUHUNTSVILLE'.
+                05               PIC X(12)   VALUE 'MOMOBILE    '.
+                05               PIC X(12)   VALUE 'ATATLANTA   '.
+                05               PIC X(12)   VALUE 'SASAVANNAH  '.
+                05               PIC X(12)   VALUE 'VAVALDOSTA  '.
+                05               PIC X(12)   VALUE 'MGMONTGOMERY'.
+                05               PIC X(12)   VALUE 'MCMACON     '.
+                05               PIC X(12)   VALUE 'ORORLANDO   '.
+                05               PIC X(12)   VALUE 'TATAMPA     '.
+                05               PIC X(12)   VALUE 'DADALLAS    '.
+                05               PIC X(12)   VALUE 'HOHOUSTON   '.
+                05               PIC X(12)   VALUE 'COCOLUMBUS  '.
+                05               PIC X(12)   VALUE 'CICINCINNATI'.
+
+            01 CITY-NAME-TABLE REDEFINES CITY-NAME-NUMBER.
+                05 CITY-NAME-ITEM OCCURS 14 TIMES INDEXED BY CNT-INDEX.
+                    10 CNT-CODE      PIC X(2).
+                    10 CNT-NAME      PIC X(10).
+
+            01 PROD-ROLLUP-TOTALS.
+                05 PRT-ITEM OCCURS 3 TIMES.
+                    10 PRT-BOXES     PIC 9(9)     VALUE ZEROES.
+                    10 PRT-VALUE     PIC 9(11)V99  VALUE ZEROES.
+
             01 REPORT-FIELDS.
                 05 PROPER-SPACING   PIC S9      VALUE +1.
                 05 LINE-COUNT       PIC S9(2)   VALUE +0.
@@ -165,7 +364,11 @@
             01 DETAIL-FIELDS.
                 05 DF-BOXES-SOLD       PIC 9(3)    VALUE ZEROES.
                 05 DF-PRICE-PER-BOX    PIC 9(3)V99 VALUE ZEROES.
-				
+
+            01 EXCEPTION-HOLD.
+                05 EXCH-FIELD-NAME     PIC X(12)   VALUE SPACES.
+                05 EXCH-BAD-VALUE      PIC X(20)   VALUE SPACES.
+
             01 TOTAL-FIELDS.
                 05 TF-MONTH-VAL        PIC 9(6)V99   VALUE ZEROES.
                 05 TF-TOTAL-SOLD-VAL   PIC 9(7)V99   VALUE ZEROES.
@@ -215,7 +418,27 @@
                 05                     PIC X(7)      VALUE 'RATING:'.
                 05 FILLER              PIC X(2).
                 05 RL-RATING           PIC X(10).
-				
+
+            01 CUST-INFO-LINE.
+                05 FILLER              PIC X.
+                05                     PIC X(8)      VALUE 'ADDRESS:'.
+                05 FILLER              PIC X.
+                05 CIL-ADDRESS         PIC X(25).
+                05 FILLER              PIC X.
+                05 CIL-CITY            PIC X(15).
+                05                     PIC XX        VALUE ', '.
+                05 CIL-STATE           PIC X(2).
+                05 FILLER              PIC X.
+                05 CIL-ZIP             PIC X(5).
+                05 FILLER              PIC X.
+                05                     PIC X(4)      VALUE 'REP:'.
+                05 FILLER              PIC X.
+                05 CIL-SALES-REP       PIC X(15).
+                05 FILLER              PIC X.
+                05                     PIC X(12)
+                        VALUE 'CREDIT HOLD:'.
+                05 CIL-CREDIT-HOLD     PIC X(3).
+
             01 HEADER-LINE3.
                 05 FILLER              PIC X.
                 05                     PIC X(15)     
@@ -293,34 +516,253 @@
                      VALUE 'GRAND TOTAL:'.
                 05 FILLER              PIC X.
                 05 GTL-TOTAL           PIC $$$,$$$,$$$,$$$,$$9.99.
-				
-			
+
+            01 RECONCILE-LINE1.
+                05                     PIC X(20)
+                     VALUE 'SORT RECONCILIATION:'.
+                05 FILLER              PIC X(2).
+                05                     PIC X(11)   VALUE 'RECORDS IN:'.
+                05 RCL-REC-IN          PIC ZZZ,ZZ9.
+                05 FILLER              PIC X(2).
+                05                     PIC X(4)    VALUE 'OUT:'.
+                05 RCL-REC-OUT         PIC ZZZ,ZZ9.
+                05 FILLER              PIC X(2).
+                05 RCL-REC-STATUS      PIC X(8).
+
+            01 RECONCILE-LINE2.
+                05 FILLER              PIC X(22).
+                05                     PIC X(9)    VALUE 'BOXES IN:'.
+                05 RCL-BOX-IN          PIC ZZZ,ZZZ,ZZ9.
+                05 FILLER              PIC X(2).
+                05                     PIC X(4)    VALUE 'OUT:'.
+                05 RCL-BOX-OUT         PIC ZZZ,ZZZ,ZZ9.
+                05 FILLER              PIC X(2).
+                05 RCL-BOX-STATUS      PIC X(8).
+
+            01 RECONCILE-LINE3.
+                05 FILLER              PIC X(22).
+                05                     PIC X(10)   VALUE 'BOXES RPT:'.
+                05 RCL-BOX-RPT         PIC ZZZ,ZZZ,ZZ9.
+                05 FILLER              PIC X(2).
+                05                     PIC X(4)    VALUE 'OUT:'.
+                05 RCL-BOX-RPT-OUT     PIC ZZZ,ZZZ,ZZ9.
+                05 FILLER              PIC X(2).
+                05 RCL-BOX-RPT-STATUS  PIC X(8).
+
+            01 RECONCILE-SKIP-LINE.
+                05 FILLER              PIC X(21)
+                   VALUE 'SORT RECONCILIATION: '.
+                05 FILLER              PIC X(24)
+                   VALUE 'SKIPPED (FILTERED RERUN)'.
+
+            01 PRODROLLUP-HEADER.
+                05                     PIC X(41)
+                   VALUE 'PRODUCT TYPE SUMMARY - ALL STATES/CITIES'.
+
+            01 PRODROLLUP-HEADER-FILTERED.
+                05                     PIC X(41)
+                   VALUE 'PRODUCT TYPE SUMMARY - FILTERED SUBSET'.
+
+            01 PRODROLLUP-LINE.
+                05 FILLER              PIC X(5).
+                05 PRL-NAME            PIC X(8).
+                05 FILLER              PIC X(3).
+                05                     PIC X(5)    VALUE 'BOXES'.
+                05 FILLER              PIC X.
+                05 PRL-BOXES           PIC ZZZ,ZZZ,ZZ9.
+                05 FILLER              PIC X(3).
+                05                     PIC X(5)    VALUE 'VALUE'.
+                05 FILLER              PIC X.
+                05 PRL-VALUE           PIC $$$,$$$,$$9.99.
+
+            01 CSV-HEADER-LINE.
+                05 FILLER              PIC X(29)
+                   VALUE 'STATE,CITY,CUST ID,CUST NAME,'.
+                05 FILLER              PIC X(31)
+                   VALUE 'PROD ID,PROD TYPE,MONTH BOUGHT,'.
+                05 FILLER              PIC X(35)
+                   VALUE 'NUM BOXES,PRICE PER BOX,TOTAL VALUE'.
+
+            01 CSV-DETAIL-LINE.
+                05 CDL-STATE           PIC X(7).
+                05 FILLER              PIC X       VALUE ','.
+                05 CDL-CITY            PIC X(10).
+                05 FILLER              PIC X       VALUE ','.
+                05 CDL-CUST-ID         PIC X(5).
+                05 FILLER              PIC X       VALUE ','.
+                05 CDL-CUST-NAME       PIC X(19).
+                05 FILLER              PIC X       VALUE ','.
+                05 CDL-PROD-ID         PIC X(5).
+                05 FILLER              PIC X       VALUE ','.
+                05 CDL-PROD-TYPE       PIC X(8).
+                05 FILLER              PIC X       VALUE ','.
+                05 CDL-MONTH-BOUGHT    PIC X(9).
+                05 FILLER              PIC X       VALUE ','.
+                05 CDL-NUM-BOXES       PIC 9(3).
+                05 FILLER              PIC X       VALUE ','.
+                05 CDL-PRICE-PER       PIC 9(3)V99.
+                05 FILLER              PIC X       VALUE ','.
+                05 CDL-TOTAL-VALUE     PIC 9(6)V99.
+                05 FILLER              PIC X(7)    VALUE SPACES.
+
        PROCEDURE DIVISION.
 	   
             100-MAIN-ROUTINE.
-                PERFORM 125-SORT-FILE
+                PERFORM 110-READ-RUN-CONTROL
+                IF RC-FILTER-STATE = SPACES
+                     AND RC-FILTER-CITY = SPACES
+                     PERFORM 115-READ-CHECKPOINT
+                END-IF
+                IF NOT RC-SORT-SKIPPED
+                     PERFORM 125-SORT-FILE
+                END-IF
 				PERFORM 150-HOUSEKEEPING
                 PERFORM 200-READ-ORDER-FILE
 				PERFORM 900-EOF-ROUTINE
 				STOP RUN
             .
-			
+
+            110-READ-RUN-CONTROL.
+                 OPEN INPUT RUN-CONTROL-FILE
+                 READ RUN-CONTROL-FILE
+                      AT END
+                           CONTINUE
+                      NOT AT END
+                           MOVE RCR-STATE     TO RC-FILTER-STATE
+                           MOVE RCR-CITY      TO RC-FILTER-CITY
+                           MOVE RCR-SKIP-SORT TO RC-SKIP-SORT
+                 END-READ
+                 CLOSE RUN-CONTROL-FILE
+
+            .
+
+            115-READ-CHECKPOINT.
+                 OPEN INPUT CHECKPOINT-FILE
+                 READ CHECKPOINT-FILE
+                      AT END
+                           CONTINUE
+                      NOT AT END
+                           MOVE CKR-STATE    TO WSHTEMPSTATE
+                           MOVE CKR-CITY     TO WSHTEMPCITY
+                           MOVE CKR-CUST-ID  TO CUST-HOLD
+                           MOVE 'N'          TO FIRST-RECORD
+                           MOVE CKR-RECS-DONE        TO CKF-RECS-DONE
+                           MOVE CKR-MONTOTAL         TO WSHTEMPMONTOTAL
+                           MOVE CKR-GT-TOTAL         TO GT-TOTAL
+                           MOVE CKR-STATE-VAL        TO TF-STATE-VAL
+                           MOVE CKR-CITY-VAL         TO TF-CITY-VAL
+                           MOVE CKR-RECON-IN-COUNT   TO RECON-IN-COUNT
+                           MOVE CKR-RECON-IN-BOXES   TO RECON-IN-BOXES
+                           MOVE CKR-RECON-OUT-COUNT  TO RECON-OUT-COUNT
+                           MOVE CKR-RECON-OUT-BOXES  TO RECON-OUT-BOXES
+                           MOVE CKR-RPT-BOXES        TO RECON-RPT-BOXES
+                           MOVE CKR-PRT-BOXES(1)     TO PRT-BOXES(1)
+                           MOVE CKR-PRT-VALUE(1)     TO PRT-VALUE(1)
+                           MOVE CKR-PRT-BOXES(2)     TO PRT-BOXES(2)
+                           MOVE CKR-PRT-VALUE(2)     TO PRT-VALUE(2)
+                           MOVE CKR-PRT-BOXES(3)     TO PRT-BOXES(3)
+                           MOVE CKR-PRT-VALUE(3)     TO PRT-VALUE(3)
+                           SET CKF-RESTARTING TO TRUE
+                           SET CKF-BEFORE-CHECKPOINT TO TRUE
+                           MOVE 'Y' TO RC-SKIP-SORT
+                 END-READ
+                 CLOSE CHECKPOINT-FILE
+
+            .
+
+            117-CHECK-PAST-CHECKPOINT.
+                 IF REC-READ-COUNT > CKF-RECS-DONE
+                      SET CKF-PAST-CHECKPOINT TO TRUE
+                 END-IF
+
+            .
+
             125-SORT-FILE.
                 SORT SORT-FILE
                 ON ASCENDING KEY  SR-STATE
                                   SR-CITY
                                   SR-CUST-ID
-                USING  UNSORT-ORDER-FILE
-                GIVING SORTED-ORDER-FILE
-				
+                INPUT PROCEDURE IS 120-SORT-IN
+                OUTPUT PROCEDURE IS 130-SORT-OUT
+
 			.
-			
+
+            120-SORT-IN.
+                 OPEN INPUT UNSORT-ORDER-FILE
+                 PERFORM UNTIL SORT-IN-EOF = 'Y'
+                      READ UNSORT-ORDER-FILE
+                           AT END
+                                MOVE 'Y' TO SORT-IN-EOF
+                           NOT AT END
+                                PERFORM 121-SORT-IN-TALLY
+                                RELEASE SORT-RECORD
+                                     FROM UNSORT-ORDER-RECORD
+                      END-READ
+                 END-PERFORM
+                 CLOSE UNSORT-ORDER-FILE
+
+            .
+
+            121-SORT-IN-TALLY.
+                 ADD 1 TO RECON-IN-COUNT
+                 PERFORM VARYING SUB FROM 1 BY 1
+                      UNTIL SUB > MAX-PRODUCTS
+                      IF UOR-NUM-BOXES(SUB) IS NUMERIC
+                           ADD UOR-NUM-BOXES(SUB) TO RECON-IN-BOXES
+                      END-IF
+                 END-PERFORM
+
+            .
+
+            130-SORT-OUT.
+                 OPEN OUTPUT SORTED-ORDER-FILE
+                 PERFORM UNTIL SORT-OUT-EOF = 'Y'
+                      RETURN SORT-FILE INTO SORTED-ORDER-RECORD
+                           AT END
+                                MOVE 'Y' TO SORT-OUT-EOF
+                           NOT AT END
+                                PERFORM 131-SORT-OUT-TALLY
+                                WRITE SORTED-ORDER-RECORD
+                      END-RETURN
+                 END-PERFORM
+                 CLOSE SORTED-ORDER-FILE
+
+            .
+
+            131-SORT-OUT-TALLY.
+                 ADD 1 TO RECON-OUT-COUNT
+                 PERFORM VARYING SUB FROM 1 BY 1
+                      UNTIL SUB > MAX-PRODUCTS
+                      IF SOR-NUM-BOXES(SUB) IS NUMERIC
+                           ADD SOR-NUM-BOXES(SUB) TO RECON-OUT-BOXES
+                      END-IF
+                 END-PERFORM
+
+            .
+
             150-HOUSEKEEPING.
 			    OPEN INPUT SORTED-ORDER-FILE
-				     OUTPUT ORDER-REPORT-RECORD
-				
+				          CUSTOMER-MASTER-FILE
+                IF CKF-RESTARTING
+                     OPEN EXTEND ORDER-REPORT-RECORD
+                                 EXCEPTION-FILE
+                                 CSV-EXTRACT-FILE
+                ELSE
+                     IF RC-FILTER-STATE NOT = SPACES
+                          OR RC-FILTER-CITY NOT = SPACES
+                          OPEN OUTPUT ORDER-REPORT-RECORD
+                          OPEN EXTEND EXCEPTION-FILE
+                                      CSV-EXTRACT-FILE
+                     ELSE
+                          OPEN OUTPUT ORDER-REPORT-RECORD
+                                      EXCEPTION-FILE
+                                      CSV-EXTRACT-FILE
+                          WRITE CSV-EXTRACT-RECORD FROM CSV-HEADER-LINE
+                     END-IF
+                END-IF
+
                 PERFORM 175-HEADING-ROUTINE
-				
+
 			.
 			
 			175-HEADING-ROUTINE.
@@ -341,13 +783,33 @@
                           AT END
                                MOVE 'Y' TO EOF-FLAG
                           NOT AT END
-						       PERFORM 300-PROC
+                               ADD 1 TO REC-READ-COUNT
+                               IF CKF-BEFORE-CHECKPOINT
+                                    PERFORM 117-CHECK-PAST-CHECKPOINT
+                               END-IF
+                               IF CKF-PAST-CHECKPOINT
+                                    IF (RC-FILTER-STATE = SPACES OR
+                                        SOR-STATE = RC-FILTER-STATE)
+                                        AND (RC-FILTER-CITY = SPACES OR
+                                        SOR-CITY = RC-FILTER-CITY)
+						            PERFORM 300-PROC
+                                    END-IF
+                               END-IF
                      END-READ
                 END-PERFORM
 				
                 PERFORM 650-STATEBREAK
 				PERFORM 700-CALCGRANDTOTAL
-				
+                IF RC-SORT-SKIPPED AND NOT CKF-RESTARTING
+                     MOVE 2 TO PROPER-SPACING
+                     WRITE REPORT-RECORD FROM RECONCILE-SKIP-LINE
+                          AFTER ADVANCING PROPER-SPACING
+                     ADD 2 TO LINE-COUNT
+                ELSE
+				     PERFORM 750-RECONCILE-ROUTINE
+                END-IF
+				PERFORM 720-PRODROLLUP-ROUTINE
+
 			.
 			
             300-PROC.
@@ -382,89 +844,122 @@
                           PERFORM 425-HEADER
                  END-EVALUATE
 				PERFORM 450-ARRAY
+				PERFORM 590-WRITE-CHECKPOINT
 			.
 			
 			325-STATE-VALIDATE.
-                 IF SOR-STATE = 'AL'
-                      MOVE 'ALABAMA' TO SNL-STATE
-					  MOVE 'ALABAMA' TO STL-STATE-NAME
-                 ELSE
-                      IF SOR-STATE = 'GA'
-                           MOVE 'GEORGIA' TO SNL-STATE
-						   MOVE 'GEORGIA' TO STL-STATE-NAME
-                      ELSE
-                           MOVE 'BAD' TO SNL-STATE
-                      END-IF
-                 END-IF
+                 SET SNT-INDEX TO 1
+                 SEARCH STATE-NAME-ITEM
+                      AT END
+                           MOVE SOR-STATE TO SNL-STATE
+                           MOVE SOR-STATE TO STL-STATE-NAME
+                           MOVE 'STATE' TO EXCH-FIELD-NAME
+                           MOVE SOR-STATE TO EXCH-BAD-VALUE
+                           PERFORM 380-LOG-EXCEPTION
+                      WHEN SNT-CODE(SNT-INDEX) = SOR-STATE
+                           MOVE SNT-NAME(SNT-INDEX) TO SNL-STATE
+                           MOVE SNT-NAME(SNT-INDEX) TO STL-STATE-NAME
+                 END-SEARCH
 				 MOVE 1 TO PROPER-SPACING
                  WRITE REPORT-RECORD FROM STATE-NAME-LINE
                       AFTER ADVANCING PROPER-SPACING
 			     ADD PROPER-SPACING TO LINE-COUNT
-				 
 
-            .				
-			
+
+            .
+
 			350-CITY-VALIDATE.
-			    EVALUATE TRUE
-                     WHEN SOR-CITY = 'BM'
-				          MOVE 'BIRMINGHAM' TO CNLCITY
-                          MOVE 'BIRMINGHAM' TO CTL-CITY-NAME
-				     WHEN SOR-CITY = 'HU'
-				          MOVE 'HUNTSVILLE' TO CNLCITY
-						  MOVE 'HUNTSVILLE' TO CTL-CITY-NAME
-				     WHEN SOR-CITY = 'MO'
-					      MOVE 'MOBILE' TO CNLCITY
-						  MOVE 'MOBILE' TO CTL-CITY-NAME
-				     WHEN SOR-CITY = 'AT'
-					      MOVE 'ATLANTA' TO CNLCITY
-						  MOVE 'ATLANTA' TO CTL-CITY-NAME
-					 WHEN SOR-CITY = 'SA'
-					      MOVE 'SAVANNAH' TO CNLCITY
-						  MOVE 'SAVANNAH' TO CTL-CITY-NAME
-					 WHEN SOR-CITY = 'VA'
-					      MOVE 'VALDOSTA' TO CNLCITY
-						  MOVE 'VALDOSTA' TO CTL-CITY-NAME
-					 WHEN OTHER
-				          MOVE 'BAD' TO CNLCITY
-				END-EVALUATE
+			    SET CNT-INDEX TO 1
+                 SEARCH CITY-NAME-ITEM
+                      AT END
+                           MOVE SOR-CITY TO CNLCITY
+                           MOVE SOR-CITY TO CTL-CITY-NAME
+                           MOVE 'CITY' TO EXCH-FIELD-NAME
+                           MOVE SOR-CITY TO EXCH-BAD-VALUE
+                           PERFORM 380-LOG-EXCEPTION
+                      WHEN CNT-CODE(CNT-INDEX) = SOR-CITY
+                           MOVE CNT-NAME(CNT-INDEX) TO CNLCITY
+                           MOVE CNT-NAME(CNT-INDEX) TO CTL-CITY-NAME
+                 END-SEARCH
 				MOVE 2 TO PROPER-SPACING
 				WRITE REPORT-RECORD FROM CITY-NAME-LINE
 				     AFTER ADVANCING PROPER-SPACING
 			    ADD PROPER-SPACING TO LINE-COUNT
 				MOVE 1 TO PROPER-SPACING
-				
+
             .
 
             375-CUST.
                  MOVE SOR-CUST-ID TO IDL-PROD-ID
                  MOVE SOR-CUST-NAME TO NL-NAME
-				 PERFORM 400-TABLE-SEARCH
+				 PERFORM 376-CUSTMAST-LOOKUP
 				 MOVE 1 TO PROPER-SPACING
 				 WRITE REPORT-RECORD FROM ID-LINE
 				      AFTER ADVANCING PROPER-SPACING
 				 ADD 2 TO LINE-COUNT
-                 MOVE 1 TO PROPER-SPACING				 
+                 MOVE 1 TO PROPER-SPACING
                  WRITE REPORT-RECORD FROM NAME-LINE
 				      AFTER ADVANCING PROPER-SPACING
 				 WRITE REPORT-RECORD FROM RATING-LINE
 				      AFTER ADVANCING PROPER-SPACING
-				 ADD 2 TO LINE-COUNT
-				 
+				 WRITE REPORT-RECORD FROM CUST-INFO-LINE
+				      AFTER ADVANCING PROPER-SPACING
+				 ADD 3 TO LINE-COUNT
+
 			.
+
+            376-CUSTMAST-LOOKUP.
+                 MOVE SOR-CUST-ID TO CM-CUST-ID
+                 READ CUSTOMER-MASTER-FILE
+                      INVALID KEY
+                           MOVE 'UNKNOWN' TO RL-RATING
+                           MOVE SPACES TO CIL-ADDRESS
+                           MOVE SPACES TO CIL-CITY
+                           MOVE SPACES TO CIL-STATE
+                           MOVE SPACES TO CIL-ZIP
+                           MOVE SPACES TO CIL-SALES-REP
+                           MOVE 'N/A' TO CIL-CREDIT-HOLD
+                           MOVE 'CUST-ID' TO EXCH-FIELD-NAME
+                           MOVE SOR-CUST-ID TO EXCH-BAD-VALUE
+                           PERFORM 380-LOG-EXCEPTION
+                      NOT INVALID KEY
+                           IF CUSTMAST-STATUS NOT = '00'
+                                MOVE 'UNKNOWN' TO RL-RATING
+                                MOVE SPACES TO CIL-ADDRESS
+                                MOVE SPACES TO CIL-CITY
+                                MOVE SPACES TO CIL-STATE
+                                MOVE SPACES TO CIL-ZIP
+                                MOVE SPACES TO CIL-SALES-REP
+                                MOVE 'N/A' TO CIL-CREDIT-HOLD
+                                MOVE 'CUSTMAST-IO' TO EXCH-FIELD-NAME
+                                MOVE CUSTMAST-STATUS TO EXCH-BAD-VALUE
+                                PERFORM 380-LOG-EXCEPTION
+                           ELSE
+                                MOVE CM-RATING-NAME TO RL-RATING
+                                MOVE CM-ADDRESS TO CIL-ADDRESS
+                                MOVE CM-CITY TO CIL-CITY
+                                MOVE CM-STATE TO CIL-STATE
+                                MOVE CM-ZIP TO CIL-ZIP
+                                MOVE CM-SALES-REP TO CIL-SALES-REP
+                                IF CM-ON-CREDIT-HOLD
+                                     MOVE 'YES' TO CIL-CREDIT-HOLD
+                                ELSE
+                                     MOVE 'NO' TO CIL-CREDIT-HOLD
+                                END-IF
+                           END-IF
+                 END-READ
+
+            .
                  				 
-            
-
-            400-TABLE-SEARCH.
-                 SET RATING-INDEX TO 1
-                 SEARCH RATING-ITEM
-                 AT END
-                      MOVE 'BAD' TO RL-RATING
-                 WHEN SOR-CUST-RATING = CRT-NUMBER(RATING-INDEX)
-                      MOVE CRT-NAME(RATING-INDEX) TO RL-RATING 
-                 END-SEARCH
-             
+
+            380-LOG-EXCEPTION.
+                 MOVE SOR-CUST-ID     TO EXC-CUST-ID
+                 MOVE EXCH-FIELD-NAME TO EXC-FIELD-NAME
+                 MOVE EXCH-BAD-VALUE  TO EXC-BAD-VALUE
+                 WRITE EXCEPTION-RECORD
+
             .
-			
+
 			425-HEADER.
 			     MOVE 1 TO PROPER-SPACING
 			     WRITE REPORT-RECORD FROM HEADER-LINE3
@@ -477,23 +972,26 @@
 			
 			450-ARRAY.
                  PERFORM VARYING SUB FROM 1 BY 1
-                      UNTIL SUB > 6
-					  IF SOR-MONTH-BOUGHT(SUB) > 07 AND < 11
+                      UNTIL SUB > MAX-PRODUCTS
+					  IF SOR-PROD-ID(SUB) NOT = SPACES
                            PERFORM 475-PRODIDVALIDATE
                            PERFORM 500-NUMBOXVALIDATE
 					       PERFORM 525-PRICEVALIDATE
                            PERFORM 550-MONTHVALIDATE
 						   PERFORM 575-CALCMONTH
+						   ADD SOR-NUM-BOXES(SUB) TO RECON-RPT-BOXES
+						   PERFORM 580-PRODROLLUP-ACCUM
+						   PERFORM 585-CSV-DETAIL-WRITE
                            MOVE 1 TO PROPER-SPACING
                            WRITE REPORT-RECORD FROM DETAIL-LINE
                                 AFTER ADVANCING PROPER-SPACING
                            ADD PROPER-SPACING TO LINE-COUNT
                            MOVE ZEROES TO DL-TOT-SOLD-PER
                            MOVE ZEROES TO TF-MONTH-VAL
-                         
+
                       END-IF
-                 END-PERFORM 
-					  
+                 END-PERFORM
+
 			.
 			
 			475-PRODIDVALIDATE.
@@ -508,30 +1006,41 @@
                            WHEN SOR-PROD-CODE(SUB) = ' '
                                 MOVE SPACES TO DL-PROD-TYPE
                            WHEN OTHER
-                                MOVE "BAD" TO DL-PROD-TYPE
-								
-                      END-EVALUATE 
-	                  
+                                MOVE SOR-PROD-CODE(SUB)
+                                     TO DL-PROD-TYPE
+                                MOVE 'PROD-TYPE' TO EXCH-FIELD-NAME
+                                MOVE SOR-PROD-CODE(SUB)
+                                     TO EXCH-BAD-VALUE
+                                PERFORM 380-LOG-EXCEPTION
+
+                      END-EVALUATE
+
 			.
 
             500-NUMBOXVALIDATE.
                  IF SOR-NUM-BOXES(SUB) NOT NUMERIC
+                      MOVE 'NUM-BOXES' TO EXCH-FIELD-NAME
+                      MOVE SOR-NUM-BOXES(SUB) TO EXCH-BAD-VALUE
+                      PERFORM 380-LOG-EXCEPTION
                       MOVE 0 TO DL-NUM-SOLD
 					  MOVE 0 TO SOR-NUM-BOXES(SUB)
                  ELSE
                       MOVE SOR-NUM-BOXES(SUB) TO DL-NUM-SOLD
-						   
+
                  END-IF
 
             .
 
             525-PRICEVALIDATE.
                  IF SOR-PRICE-PER(SUB) NOT NUMERIC
+                      MOVE 'PRICE-PER' TO EXCH-FIELD-NAME
+                      MOVE SOR-PRICE-PER-X(SUB) TO EXCH-BAD-VALUE
+                      PERFORM 380-LOG-EXCEPTION
                       MOVE 0 TO DL-BOX-PRICE
 					  MOVE 0 TO SOR-PRICE-PER(SUB)
                  ELSE
                       MOVE SOR-PRICE-PER(SUB) TO DL-BOX-PRICE
-						   
+
                  END-IF
 
             .
@@ -539,18 +1048,44 @@
             550-MONTHVALIDATE.
                  IF SOR-MONTH-BOUGHT(SUB) NOT NUMERIC
                       MOVE SPACES TO DL-MONTH-BOUGHT
-						   
+                      MOVE 'MONTH-BOUGHT' TO EXCH-FIELD-NAME
+                      MOVE SOR-MONTH-BOUGHT(SUB) TO EXCH-BAD-VALUE
+                      PERFORM 380-LOG-EXCEPTION
+
                  ELSE
                       EVALUATE TRUE
+                           WHEN SOR-MONTH-BOUGHT(SUB) = 01
+                                MOVE 'JANUARY' TO DL-MONTH-BOUGHT
+                           WHEN SOR-MONTH-BOUGHT(SUB) = 02
+                                MOVE 'FEBRUARY' TO DL-MONTH-BOUGHT
+                           WHEN SOR-MONTH-BOUGHT(SUB) = 03
+                                MOVE 'MARCH' TO DL-MONTH-BOUGHT
+                           WHEN SOR-MONTH-BOUGHT(SUB) = 04
+                                MOVE 'APRIL' TO DL-MONTH-BOUGHT
+                           WHEN SOR-MONTH-BOUGHT(SUB) = 05
+                                MOVE 'MAY' TO DL-MONTH-BOUGHT
+                           WHEN SOR-MONTH-BOUGHT(SUB) = 06
+                                MOVE 'JUNE' TO DL-MONTH-BOUGHT
+                           WHEN SOR-MONTH-BOUGHT(SUB) = 07
+                                MOVE 'JULY' TO DL-MONTH-BOUGHT
                            WHEN SOR-MONTH-BOUGHT(SUB) = 08
                                 MOVE 'AUGUST' TO DL-MONTH-BOUGHT
                            WHEN SOR-MONTH-BOUGHT(SUB) = 09
                                 MOVE 'SEPTEMBER' TO DL-MONTH-BOUGHT
                            WHEN SOR-MONTH-BOUGHT(SUB) = 10
                                 MOVE 'OCTOBER' TO DL-MONTH-BOUGHT
+                           WHEN SOR-MONTH-BOUGHT(SUB) = 11
+                                MOVE 'NOVEMBER' TO DL-MONTH-BOUGHT
+                           WHEN SOR-MONTH-BOUGHT(SUB) = 12
+                                MOVE 'DECEMBER' TO DL-MONTH-BOUGHT
                            WHEN OTHER
-                                MOVE 'BAD' TO DL-MONTH-BOUGHT
-								
+                                MOVE SOR-MONTH-BOUGHT(SUB)
+                                     TO DL-MONTH-BOUGHT
+                                MOVE 'MONTH-BOUGHT' TO EXCH-FIELD-NAME
+                                MOVE SOR-MONTH-BOUGHT(SUB)
+                                     TO EXCH-BAD-VALUE
+                                PERFORM 380-LOG-EXCEPTION
+
                       END-EVALUATE
                  END-IF
 
@@ -564,6 +1099,60 @@
 
             .
 
+            580-PRODROLLUP-ACCUM.
+                 SET PNT-INDEX TO 1
+                 SEARCH PROD-NAME-ITEM
+                      AT END
+                           CONTINUE
+                      WHEN PNT-CODE(PNT-INDEX) = SOR-PROD-CODE(SUB)
+                           ADD SOR-NUM-BOXES(SUB)
+                                TO PRT-BOXES(PNT-INDEX)
+                           ADD TF-MONTH-VAL TO PRT-VALUE(PNT-INDEX)
+                 END-SEARCH
+
+            .
+
+            585-CSV-DETAIL-WRITE.
+                 MOVE SNL-STATE          TO CDL-STATE
+                 MOVE CNLCITY            TO CDL-CITY
+                 MOVE IDL-PROD-ID        TO CDL-CUST-ID
+                 MOVE NL-NAME            TO CDL-CUST-NAME
+                 MOVE DL-PROD-ID         TO CDL-PROD-ID
+                 MOVE DL-PROD-TYPE       TO CDL-PROD-TYPE
+                 MOVE DL-MONTH-BOUGHT    TO CDL-MONTH-BOUGHT
+                 MOVE SOR-NUM-BOXES(SUB) TO CDL-NUM-BOXES
+                 MOVE SOR-PRICE-PER(SUB) TO CDL-PRICE-PER
+                 MOVE TF-MONTH-VAL       TO CDL-TOTAL-VALUE
+                 WRITE CSV-EXTRACT-RECORD FROM CSV-DETAIL-LINE
+
+            .
+
+            590-WRITE-CHECKPOINT.
+                 MOVE WSHTEMPSTATE TO CKR-STATE
+                 MOVE WSHTEMPCITY  TO CKR-CITY
+                 MOVE CUST-HOLD    TO CKR-CUST-ID
+                 MOVE REC-READ-COUNT      TO CKR-RECS-DONE
+                 MOVE WSHTEMPMONTOTAL     TO CKR-MONTOTAL
+                 MOVE GT-TOTAL            TO CKR-GT-TOTAL
+                 MOVE TF-STATE-VAL        TO CKR-STATE-VAL
+                 MOVE TF-CITY-VAL         TO CKR-CITY-VAL
+                 MOVE RECON-IN-COUNT      TO CKR-RECON-IN-COUNT
+                 MOVE RECON-IN-BOXES      TO CKR-RECON-IN-BOXES
+                 MOVE RECON-OUT-COUNT     TO CKR-RECON-OUT-COUNT
+                 MOVE RECON-OUT-BOXES     TO CKR-RECON-OUT-BOXES
+                 MOVE RECON-RPT-BOXES     TO CKR-RPT-BOXES
+                 MOVE PRT-BOXES(1)        TO CKR-PRT-BOXES(1)
+                 MOVE PRT-VALUE(1)        TO CKR-PRT-VALUE(1)
+                 MOVE PRT-BOXES(2)        TO CKR-PRT-BOXES(2)
+                 MOVE PRT-VALUE(2)        TO CKR-PRT-VALUE(2)
+                 MOVE PRT-BOXES(3)        TO CKR-PRT-BOXES(3)
+                 MOVE PRT-VALUE(3)        TO CKR-PRT-VALUE(3)
+                 OPEN OUTPUT CHECKPOINT-FILE
+                 WRITE CHECKPOINT-RECORD
+                 CLOSE CHECKPOINT-FILE
+
+            .
+
             600-IDBREAK.
                  MOVE WSHTEMPMONTOTAL TO TL-TOTAL-SOLD
 				 ADD WSHTEMPMONTOTAL TO TF-CITY-VAL
@@ -574,7 +1163,7 @@
 				 MOVE ZEROES TO TL-TOTAL-SOLD
 				 MOVE SOR-CUST-ID TO CUST-HOLD
 				 ADD 2 TO LINE-COUNT
-				 
+
             .
 
             625-CITYBREAK.
@@ -609,13 +1198,97 @@
                       AFTER ADVANCING PROPER-SPACING
                  ADD 2 TO LINE-COUNT
 
-            .				 
+            .
+
+            720-PRODROLLUP-ROUTINE.
+                 MOVE 2 TO PROPER-SPACING
+                 IF RC-FILTER-STATE NOT = SPACES
+                      OR RC-FILTER-CITY NOT = SPACES
+                      WRITE REPORT-RECORD
+                           FROM PRODROLLUP-HEADER-FILTERED
+                           AFTER ADVANCING PROPER-SPACING
+                 ELSE
+                      WRITE REPORT-RECORD FROM PRODROLLUP-HEADER
+                           AFTER ADVANCING PROPER-SPACING
+                 END-IF
+                 ADD 2 TO LINE-COUNT
+                 PERFORM VARYING PNT-INDEX FROM 1 BY 1
+                      UNTIL PNT-INDEX > 3
+                      MOVE PNT-NAME(PNT-INDEX) TO PRL-NAME
+                      MOVE PRT-BOXES(PNT-INDEX) TO PRL-BOXES
+                      MOVE PRT-VALUE(PNT-INDEX) TO PRL-VALUE
+                      MOVE 1 TO PROPER-SPACING
+                      WRITE REPORT-RECORD FROM PRODROLLUP-LINE
+                           AFTER ADVANCING PROPER-SPACING
+                      ADD 1 TO LINE-COUNT
+                 END-PERFORM
+
+            .
+
+            750-RECONCILE-ROUTINE.
+                 MOVE RECON-IN-COUNT TO RCL-REC-IN
+                 MOVE RECON-OUT-COUNT TO RCL-REC-OUT
+                 MOVE RECON-IN-BOXES TO RCL-BOX-IN
+                 MOVE RECON-OUT-BOXES TO RCL-BOX-OUT
+                 MOVE RECON-RPT-BOXES TO RCL-BOX-RPT
+                 MOVE RECON-OUT-BOXES TO RCL-BOX-RPT-OUT
+                 IF RECON-IN-COUNT = RECON-OUT-COUNT
+                      MOVE 'OK' TO RCL-REC-STATUS
+                 ELSE
+                      MOVE 'MISMATCH' TO RCL-REC-STATUS
+                 END-IF
+                 IF RECON-IN-BOXES = RECON-OUT-BOXES
+                      MOVE 'OK' TO RCL-BOX-STATUS
+                 ELSE
+                      MOVE 'MISMATCH' TO RCL-BOX-STATUS
+                 END-IF
+                 IF RC-FILTER-STATE NOT = SPACES
+                      OR RC-FILTER-CITY NOT = SPACES
+                      MOVE 'N/A' TO RCL-BOX-RPT-STATUS
+                 ELSE
+                      IF RECON-RPT-BOXES = RECON-OUT-BOXES
+                           MOVE 'OK' TO RCL-BOX-RPT-STATUS
+                      ELSE
+                           MOVE 'MISMATCH' TO RCL-BOX-RPT-STATUS
+                      END-IF
+                 END-IF
+                 MOVE 2 TO PROPER-SPACING
+                 WRITE REPORT-RECORD FROM RECONCILE-LINE1
+                      AFTER ADVANCING PROPER-SPACING
+                 MOVE 1 TO PROPER-SPACING
+                 WRITE REPORT-RECORD FROM RECONCILE-LINE2
+                      AFTER ADVANCING PROPER-SPACING
+                 WRITE REPORT-RECORD FROM RECONCILE-LINE3
+                      AFTER ADVANCING PROPER-SPACING
+                 ADD 4 TO LINE-COUNT
+
+            .
 
             900-EOF-ROUTINE.
                  CLOSE SORTED-ORDER-FILE
                        ORDER-REPORT-RECORD
+                       EXCEPTION-FILE
+                       CUSTOMER-MASTER-FILE
+                       CSV-EXTRACT-FILE
+                 IF RC-FILTER-STATE = SPACES
+                      AND RC-FILTER-CITY = SPACES
+                      PERFORM 905-CLEAR-CHECKPOINT
+                 END-IF
+                 PERFORM 910-CLEAR-RUN-CONTROL
 
-            .				 
+            .
+
+            905-CLEAR-CHECKPOINT.
+                 OPEN OUTPUT CHECKPOINT-FILE
+                 CLOSE CHECKPOINT-FILE
+
+            .
+
+            910-CLEAR-RUN-CONTROL.
+                 OPEN OUTPUT RUN-CONTROL-FILE
+                 CLOSE RUN-CONTROL-FILE
+
+            .
 				
 			
 				
